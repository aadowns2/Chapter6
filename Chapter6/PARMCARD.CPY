@@ -0,0 +1,16 @@
+      * ParmCard
+      * Optional run-time parameter card.  Fields left blank/zero on
+      * the card take the program's built-in default.
+       01  Parm-Card.
+           05  Parm-Page-Break-Lines        PIC 9(03).
+           05  Parm-Sort-Key                PIC X(01).
+               88  Parm-Sort-By-Customer        value 'C' ' '.
+               88  Parm-Sort-By-Date            value 'D'.
+           05  Parm-Large-Purchase-Threshold PIC 9(05)V99.
+           05  Parm-Checkpoint-Interval     PIC 9(05).
+           05  Parm-Restart-Flag            PIC X(01).
+               88  Parm-Is-Restart              value 'Y'.
+           05  Parm-Start-Date              PIC 9(08).
+           05  Parm-End-Date                PIC 9(08).
+           05  Parm-Business-Date           PIC 9(08).
+           05  FILLER                       PIC X(39).
