@@ -5,112 +5,1262 @@
                Date-Written. 03/17/16
                Date-Compiled.
                Security.
-               
+
+      * Modification History
+      *   08/09/26  AJD  Added customer subtotal and grand total
+      *                  control break on Customer-Number.
+      *   08/09/26  AJD  Added parameter card, page-break pagination
+      *                  and repeated column headers.
+      *   08/09/26  AJD  Sort purchases by customer number or
+      *                  purchase date ahead of reporting.
+      *   08/09/26  AJD  Added large-purchase exception report.
+      *   08/09/26  AJD  Added end-of-job control total reconciliation.
+      *   08/09/26  AJD  Added checkpoint/restart support.
+      *   08/09/26  AJD  Added customer master cross-reference.
+      *   08/09/26  AJD  Added purchase date-range selection parameter.
+      *   08/09/26  AJD  Added return/credit transaction support.
+      *   08/09/26  AJD  Added running YTD customer purchase summary.
+      *   08/09/26  AJD  Added CSV downstream extract output.
+
        Environment Division.
            Configuration Section.
                Special-Names.
-               
+
            Input-Output Section.
                File-Control.
                    Select PurchasesFile
                        assign to PurchasesData
                        file status is File-Status
                        organization is line sequential.
-                       
+
+                   Select SortWorkFile
+                       assign to SortWork.
+
+                   Select SortedPurchasesFile
+                       assign to SortedData
+                       file status is File-Status
+                       organization is line sequential.
+
                    Select PurchasesReportFile
                        assign to PurchasesReport
                        file status is File-Status
                        organization is line sequential.
-               
+
+                   Select ExceptionReportFile
+                       assign to ExceptionReport
+                       file status is File-Status
+                       organization is line sequential.
+
+                   Select Optional ParmFile
+                       assign to ParmCard
+                       file status is Parm-File-Status
+                       organization is line sequential.
+
+                   Select Optional CheckpointFile
+                       assign to CheckpointData
+                       file status is Checkpoint-File-Status
+                       organization is line sequential.
+
+                   Select Optional CustomerMasterFile
+                       assign to CustomerMaster
+                       file status is Master-File-Status
+                       organization is line sequential.
+
+                   Select RejectFile
+                       assign to RejectReport
+                       file status is File-Status
+                       organization is line sequential.
+
+                   Select Optional CustomerYtdFile
+                       assign to CustomerYtd
+                       file status is Ytd-File-Status
+                       organization is line sequential.
+
+                   Select CustomerYtdNewFile
+                       assign to CustomerYtdNew
+                       file status is File-Status
+                       organization is line sequential.
+
+                   Select TodayYtdSortFile
+                       assign to TodayYtdSort.
+
+                   Select SortedTodayYtdFile
+                       assign to SortedTodayYtd
+                       file status is File-Status
+                       organization is line sequential.
+
+                   Select YtdSummaryReportFile
+                       assign to YtdSummaryReport
+                       file status is File-Status
+                       organization is line sequential.
+
+                   Select PurchasesExtractFile
+                       assign to PurchasesExtract
+                       file status is File-Status
+                       organization is line sequential.
+
+                   Select ErrorLogFile
+                       assign to ErrorLog
+                       file status is File-Status
+                       organization is line sequential.
+
                I-O-Control.
-               
+
        Data Division.
            File Section.
            FD  PurchasesFile.
+               01  Purchases-Input-Record.
+                   05  PI-Customer-Number          PIC X(5).
+                   05  PI-Customer-Name            PIC X(20).
+                   05  PI-Amount-of-Purchase       PIC S9(5)V99.
+                   05  PI-Purchase-Date.
+                       10  PI-Purchase-Month       PIC 9(2).
+                       10  PI-Purchase-Day         PIC 9(2).
+                       10  PI-Purchase-Year        PIC 9(4).
+                   05  PI-Transaction-Code         PIC X(1).
+                       88  PI-Is-Return                 value 'R'.
+                       88  PI-Is-Purchase               value 'P' ' '.
+
+           SD  SortWorkFile.
+               01  Sort-Work-Record.
+                   05  SW-Customer-Number          PIC X(5).
+                   05  SW-Customer-Name            PIC X(20).
+                   05  SW-Amount-of-Purchase       PIC S9(5)V99.
+                   05  SW-Purchase-Date.
+                       10  SW-Purchase-Month       PIC 9(2).
+                       10  SW-Purchase-Day         PIC 9(2).
+                       10  SW-Purchase-Year        PIC 9(4).
+                   05  SW-Transaction-Code         PIC X(1).
+
+           FD  SortedPurchasesFile.
                01  Purchases-Record.
-                   05  Customer-Number                     PIC X(5).
-                   05  Customer-Name                       PIC X(20).
-                   05  Amount-of-Purchase                  PIC 9(5)V99.
+                   05  Customer-Number             PIC X(5).
+                   05  Customer-Name               PIC X(20).
+                   05  Amount-of-Purchase          PIC S9(5)V99.
                    05  Purchase-Date.
-                       10  Purchase_Month                  PIC 9(2).
-                       10  Purchase_Day                    PIC 9(2).
-                       10  Purchase_Year                   PIC 9(4).
-                   
+                       10  Purchase_Month          PIC 9(2).
+                       10  Purchase_Day            PIC 9(2).
+                       10  Purchase_Year           PIC 9(4).
+                   05  Transaction-Code            PIC X(1).
+                       88  Is-Return                    value 'R'.
+                       88  Is-Purchase                  value 'P' ' '.
+
            FD  PurchasesReportFile.
                01  Purchase-Report-Record.
-                   05  Print-Buffer                        PIC X(250).
-                   
+                   05  Print-Buffer                PIC X(250).
+
+           FD  ExceptionReportFile.
+               01  Exception-Report-Record.
+                   05  Exception-Print-Buffer      PIC X(250).
+
+           FD  ParmFile.
+               01  Parm-Card-Record                PIC X(80).
+
+           FD  CheckpointFile.
+               01  Checkpoint-Record.
+                   05  CK-Record-Count             PIC 9(7).
+                   05  CK-Customer-Number          PIC X(5).
+                   05  CK-Grand-Total-Amount       PIC S9(7)V99.
+                   05  CK-Returns-Subtotal-Amt     PIC 9(7)V99.
+                   05  CK-Customer-Subtotal-Amt    PIC S9(7)V99.
+                   05  CK-Page-Number              PIC 9(3).
+
+           FD  CustomerMasterFile.
+               01  Customer-Master-Record.
+                   05  CMF-Customer-Number         PIC X(5).
+                   05  CMF-Customer-Name           PIC X(20).
+
+           FD  RejectFile.
+               01  Reject-Report-Record.
+                   05  Reject-Print-Buffer         PIC X(250).
+
+           FD  CustomerYtdFile.
+               01  Customer-Ytd-Record.
+                   05  YTD-Customer-Number         PIC X(5).
+                   05  YTD-Purchase-Amount         PIC S9(7)V99.
+                   05  YTD-Transaction-Count       PIC 9(5).
+
+           FD  CustomerYtdNewFile.
+               01  New-Customer-Ytd-Record.
+                   05  New-Customer-Ytd-Number     PIC X(5).
+                   05  New-Customer-Ytd-Amount     PIC S9(7)V99.
+                   05  New-Customer-Ytd-Count      PIC 9(5).
+
+           SD  TodayYtdSortFile.
+               01  Today-Ytd-Sort-Record.
+                   05  TY-Sort-Customer-Number     PIC X(5).
+                   05  TY-Sort-Purchase-Amount     PIC S9(7)V99.
+                   05  TY-Sort-Transaction-Count   PIC 9(5).
+
+           FD  SortedTodayYtdFile.
+               01  Sorted-Today-Ytd-Record.
+                   05  STY-Customer-Number         PIC X(5).
+                   05  STY-Purchase-Amount         PIC S9(7)V99.
+                   05  STY-Transaction-Count       PIC 9(5).
+
+           FD  YtdSummaryReportFile.
+               01  Ytd-Summary-Report-Record.
+                   05  Ytd-Summary-Print-Buffer    PIC X(250).
+
+           FD  PurchasesExtractFile.
+               01  Purchases-Extract-Record.
+                   05  Extract-Print-Buffer        PIC X(100).
+
+           FD  ErrorLogFile.
+               01  Error-Log-Record.
+                   05  Error-Log-Print-Buffer       PIC X(80).
+
            Working-Storage Section.
            COPY WS_Date.cpy REPLACING LEADING ==Prefix== BY ==WS==.
-           
+           COPY ReportHeaders.cpy.
+           COPY ParmCard.cpy.
+           COPY DetailLine.cpy.
+           COPY RejectLine.cpy.
+
            01  Status-Indicators.
-               05  File-Status                             PIC 9(2).
-           01  Switches                                    PIC X(1).
-               88  No-More-Records                                     value 'N'.
+               05  File-Status                     PIC 9(2).
+               05  Parm-File-Status                PIC X(2).
+               05  Checkpoint-File-Status          PIC X(2).
+               05  Master-File-Status              PIC X(2).
+               05  Ytd-File-Status                 PIC X(2).
+
+      * Name of whichever file is about to be validated, set just
+      * ahead of each PERFORM 600-Validation, and the text 600-
+      * Validation decodes a known file status into for the error
+      * log.
+           01  Current-File-Id                     PIC X(20).
+           01  File-Status-Text                    PIC X(30).
+
+           01  Error-Log-Line.
+               05               PIC X(10)  value spaces.
+               05  EL-Report-Date.
+                   10  EL-Month                 PIC 9(2).
+                   10           PIC X(1)   value '/'.
+                   10  EL-Day                   PIC 9(2).
+                   10           PIC X(1)   value '/'.
+                   10  EL-Year                  PIC 9(4).
+               05               PIC X(2)   value spaces.
+               05  EL-File-Id               PIC X(20).
+               05               PIC X(2)   value spaces.
+               05  EL-Status                PIC X(2).
+               05               PIC X(2)   value spaces.
+               05  EL-Status-Text           PIC X(30).
+           01  Switches                            PIC X(1).
+               88  No-More-Records                      value 'N'.
+           01  Master-Switch                       PIC X(1).
+               88  No-More-Master-Records               value 'N'.
+           01  Customer-Match-Switch               PIC X(1).
+               88  Customer-Found                       value 'Y'.
+               88  Customer-Not-Found                   value 'N'.
+           01  Date-Range-Switch                   PIC X(1).
+               88  Date-In-Range                        value 'Y'.
+           01  Old-Ytd-Switch                       PIC X(1).
+               88  No-More-Old-Ytd                         value 'N'.
+           01  Today-Ytd-Switch                     PIC X(1).
+               88  No-More-Today-Ytd                       value 'N'.
+           01  Ytd-File-Present-Switch              PIC X(1).
+               88  Ytd-File-Present                        value 'Y'.
+           01  Purchase-Validity-Switch             PIC X(1).
+               88  Purchase-Data-Valid                     value 'Y'.
+               88  Purchase-Data-Invalid                   value 'N'.
+
+      * Set by 260-Validate-Purchase-Data for 462-Write-Invalid-
+      * Reject-Record to report - which of the checks failed first.
+           01  Invalid-Reason-Work.
+               05  Invalid-Reason-Code               PIC X(2).
+               05  Invalid-Reason-Text                PIC X(30).
+
+      * Customer master loaded into a table once at startup and
+      * searched sequentially (the master file is read into the table
+      * in whatever order it happens to be in - nothing sorts it first
+      * the way PurchasesFile is sorted - so a binary SEARCH ALL here
+      * would be undefined if the master ever arrived out of Customer
+      * Number order) for every purchase on the sorted extract.  An
+      * absent master file just means no cross-reference is performed
+      * - every customer passes.
+           01  Customer-Master-Table.
+               05  CM-Table-Count               PIC 9(5) value zero.
+               05  CM-Table-Entry
+                       OCCURS 1 TO 5000 TIMES
+                       DEPENDING ON CM-Table-Count
+                       INDEXED BY CM-Table-Index.
+                   10  CM-Table-Number          PIC X(5).
+                   10  CM-Table-Name            PIC X(20).
+
+      * Today's net purchase amount per distinct customer, accumulated
+      * as the main loop runs so the end-of-job YTD update
+      * (800-Update-Ytd-Summary) has one delta per customer to apply
+      * against the old YTD master, regardless of which order
+      * (customer or date) the main report is sorted in.
+           01  Today-Ytd-Table.
+               05  TY-Table-Count               PIC 9(5) value zero.
+               05  TY-Table-Entry
+                       OCCURS 1 TO 5000 TIMES
+                       DEPENDING ON TY-Table-Count
+                       INDEXED BY TY-Table-Index.
+                   10  TY-Customer-Number       PIC X(5).
+                   10  TY-Purchase-Amount       PIC S9(7)V99.
+                   10  TY-Transaction-Count     PIC 9(5).
+
+           01  New-Ytd-Work-Area.
+               05  New-Ytd-Customer-Number      PIC X(5).
+               05  New-Ytd-Amount               PIC S9(7)V99.
+               05  New-Ytd-Count                PIC 9(5).
+
+      * Scratch fields for building one comma-separated extract record
+      * - the amount needs to carry a sign for returns, and TRIM takes
+      * the padding back off both it and the name before the STRING
+      * assembles the line.
+           01  Csv-Work-Fields.
+               05  Csv-Amount-Edit               PIC -(6)9.99.
+
+      * Amount-of-Purchase carries only its unsigned magnitude even
+      * for a return (Transaction-Code is what marks it as one) - this
+      * is the signed working value 400-Print-Records moves into
+      * D_Amount_of_Purchase so a return actually prints as a negative
+      * figure on the report, not just a RETURN label next to a
+      * positive one.
+           01  Print-Amount-Work                 PIC S9(5)V99.
+
            01  Misc_Variables.
-               05  Page_Count                              PIC 9(2).
-           01  Report_Header.
-               05                                          PIC X(40)   value spaces.
-               05                                          PIC X(18)   value 'Purchase Report'.
-               05  Report_Date.
-                   10  Report_Month                        PIC 9(2).
-                   10                                      PIC X(1)    value '/'.
-                   10  Report_Day                          PIC 9(2).
-                   10                                      PIC X(1)    value '/'.
-                   10  Report_Year                         PIC 9(4).
-               05                                          PIC X(2)    value spaces.
-               05                                          PIC X(6)    value 'Page'.
-               05  Report_Page_Count                       PIC Z(2)    value zero.
-           
+               05  Page_Count                      PIC 9(3).
+               05  Page-Break-Lines                PIC 9(3) value 20.
+               05  Page-Number                     PIC 9(3) value zero.
+               05  Large-Purchase-Threshold         PIC 9(5)V99
+                                                     value 1000.00.
+               05  Checkpoint-Interval              PIC 9(5)
+                                                     value zero.
+               05  Restart-Record-Count             PIC 9(7)
+                                                     value zero.
+               05  Checkpoint-Quotient              PIC 9(7).
+               05  Checkpoint-Remainder             PIC 9(5).
+               05  Start-Date-Filter                PIC 9(8)
+                                                     value zero.
+               05  End-Date-Filter                  PIC 9(8)
+                                                     value 99999999.
+               05  Purchase-Date-Compare            PIC 9(8).
+               05  Business-Date-Override           PIC 9(8)
+                                                     value zero.
+
+           01  Business-Date-Work                   PIC 9(8).
+           01  Business-Date-Work-R REDEFINES Business-Date-Work.
+               05  BD-Year                          PIC 9(4).
+               05  BD-Month                         PIC 9(2).
+               05  BD-Day                           PIC 9(2).
+
+           01  Exception-Header-Line.
+               05               PIC X(10) value spaces.
+               05               PIC X(32)
+                          value 'Large Purchase Exception Report'.
+               05  Exception-Report-Date.
+                   10  EH-Month             PIC 9(2).
+                   10           PIC X(1)    value '/'.
+                   10  EH-Day               PIC 9(2).
+                   10           PIC X(1)    value '/'.
+                   10  EH-Year              PIC 9(4).
+
+           01  Reject-Header-Line.
+               05               PIC X(10) value spaces.
+               05               PIC X(32)
+                          value 'Purchases Rejected From Report'.
+               05  Reject-Report-Date.
+                   10  RH-Month             PIC 9(2).
+                   10           PIC X(1)    value '/'.
+                   10  RH-Day               PIC 9(2).
+                   10           PIC X(1)    value '/'.
+                   10  RH-Year              PIC 9(4).
+
+           01  Ytd-Summary-Header-Line.
+               05               PIC X(10) value spaces.
+               05               PIC X(32)
+                          value 'Customer YTD Purchase Summary'.
+               05  Ytd-Summary-Report-Date.
+                   10  YH-Month             PIC 9(2).
+                   10           PIC X(1)    value '/'.
+                   10  YH-Day               PIC 9(2).
+                   10           PIC X(1)    value '/'.
+                   10  YH-Year              PIC 9(4).
+
+           01  Ytd-Summary-Column-Header.
+               05               PIC X(13)  value 'Customer No'.
+               05               PIC X(22)  value 'YTD Purchase Total'.
+               05               PIC X(13)  value 'YTD Txn Count'.
+
+           01  Ytd-Detail-Line.
+               05  YD-Customer-Number       PIC X(13).
+               05  YD-Ytd-Amount            PIC $Z,ZZZ,ZZ9.99-.
+               05  YD-Transaction-Count     PIC ZZZ,ZZ9.
+
+      * Control-break accumulators for the customer subtotal and
+      * the report grand total.
+           01  Report-Totals.
+               05  Prior-Customer-Number  PIC X(5)     value spaces.
+               05  Customer-Subtotal-Amt  PIC S9(7)V99 value zero.
+               05  Grand-Total-Amount     PIC S9(7)V99 value zero.
+               05  Returns-Subtotal-Amt   PIC 9(7)V99  value zero.
+               05  Records-Read-Count     PIC 9(7)     value zero.
+               05  Records-Written-Count  PIC 9(7)     value zero.
+               05  Records-Rejected-Count PIC 9(7)     value zero.
+               05  Records-Filtered-Count PIC 9(7)     value zero.
+      * Absolute position in SortedPurchasesFile, unlike Records-Read-
+      * Count which 150-Skip-To-Restart-Point zeroes back to reflect
+      * only the current run's own share of the file.  700-Write-
+      * Checkpoint saves this one, so a run restarted a second time
+      * skips to where the second run actually left off, not back to
+      * the first restart point.
+               05  Absolute-Read-Count    PIC 9(7)     value zero.
+           01  First-Record-Switch        PIC X(1)    value 'Y'.
+               88  First-Record                           value 'Y'.
+
+           01  Subtotal-Line.
+               05               PIC X(15)  value spaces.
+               05               PIC X(17)  value 'Customer Total:'.
+               05  Sub-Total-Amount   PIC $Z,ZZZ,ZZ9.99-.
+
+           01  Grandtotal-Line.
+               05               PIC X(15)  value spaces.
+               05               PIC X(17)  value 'Grand Total:'.
+               05  Grand-Total-Display   PIC $Z,ZZZ,ZZ9.99-.
+
+           01  Returns-Total-Line.
+               05               PIC X(15)  value spaces.
+               05               PIC X(17)  value 'Total Returns:'.
+               05  Returns-Total-Display PIC $Z,ZZZ,ZZ9.99.
+
+      * End-of-job control total reconciliation, printed after the
+      * grand total so an operator can tie the report back to the
+      * input extract without a separate listing.
+           01  Control-Totals-Header.
+               05               PIC X(15)  value spaces.
+               05               PIC X(30)  value
+                          'Control Total Reconciliation'.
+
+           01  Records-Read-Line.
+               05               PIC X(15)  value spaces.
+               05               PIC X(22)  value 'Records Read:'.
+               05  Records-Read-Display  PIC ZZZ,ZZ9.
+
+           01  Records-Written-Line.
+               05               PIC X(15)  value spaces.
+               05               PIC X(22)  value 'Records Written:'.
+               05  Records-Written-Display PIC ZZZ,ZZ9.
+
+           01  Records-Rejected-Line.
+               05               PIC X(15)  value spaces.
+               05               PIC X(22)  value 'Records Rejected:'.
+               05  Records-Rejected-Display PIC ZZZ,ZZ9.
+
+           01  Records-Filtered-Line.
+               05               PIC X(15)  value spaces.
+               05               PIC X(22)  value 'Records Filtered:'.
+               05  Records-Filtered-Display PIC ZZZ,ZZ9.
+
+           01  Amount-Reconciled-Line.
+               05               PIC X(15)  value spaces.
+               05               PIC X(22)  value 'Total Amount:'.
+               05  Amount-Reconciled-Display PIC $Z,ZZZ,ZZ9.99-.
+
            Local-Storage Section.
-           
+
            Linkage Section.
-           
+
            Report Section.
-           
+
        Procedure Division.
-           
+
            100-Initialization.
-               OPEN INPUT PurchasesFile
+               MOVE 'ErrorLogFile' TO Current-File-Id
+               OPEN EXTEND ErrorLogFile
+               IF File-Status = 35
+                   OPEN OUTPUT ErrorLogFile
+               END-IF
+               PERFORM 600-Validation
+
+               PERFORM 120-Read-Parameters.
+               PERFORM 900-Date-Format.
+               PERFORM 130-Sort-Purchases-File.
+               PERFORM 145-Load-Customer-Master.
+
+               MOVE 'SortedPurchasesFile' TO Current-File-Id
+               OPEN INPUT SortedPurchasesFile
                    PERFORM 600-Validation
-               OPEN OUTPUT PurchasesReportFile
+
+      * A restart normally EXTENDs these four files, appending to
+      * whatever the interrupted run already wrote.  A prior run that
+      * died before ever opening one of them (or an operator-set
+      * restart flag with no actual prior output) leaves nothing to
+      * extend - GnuCOBOL returns status 35 for EXTEND on a file that
+      * has never been created, same as the ErrorLogFile open above -
+      * so each falls back to OPEN OUTPUT rather than aborting the job.
+               IF Parm-Is-Restart
+                   PERFORM 140-Read-Restart-Checkpoint
+                   MOVE 'PurchasesReportFile' TO Current-File-Id
+                   OPEN EXTEND PurchasesReportFile
+                   IF File-Status = 35
+                       OPEN OUTPUT PurchasesReportFile
+                   END-IF
                    PERFORM 600-Validation
-               
-               PERFORM 900-Date-Format.
-               WRITE Purchase-Report-Record FROM Report_Header
+                   MOVE 'ExceptionReportFile' TO Current-File-Id
+                   OPEN EXTEND ExceptionReportFile
+                   IF File-Status = 35
+                       OPEN OUTPUT ExceptionReportFile
+                   END-IF
+                   PERFORM 600-Validation
+                   MOVE 'RejectFile' TO Current-File-Id
+                   OPEN EXTEND RejectFile
+                   IF File-Status = 35
+                       OPEN OUTPUT RejectFile
+                   END-IF
+                   PERFORM 600-Validation
+                   MOVE 'PurchasesExtractFile' TO Current-File-Id
+                   OPEN EXTEND PurchasesExtractFile
+                   IF File-Status = 35
+                       OPEN OUTPUT PurchasesExtractFile
+                   END-IF
+                   PERFORM 600-Validation
+               ELSE
+                   MOVE 'PurchasesReportFile' TO Current-File-Id
+                   OPEN OUTPUT PurchasesReportFile
+                       PERFORM 600-Validation
+                   MOVE 'ExceptionReportFile' TO Current-File-Id
+                   OPEN OUTPUT ExceptionReportFile
+                       PERFORM 600-Validation
+                   MOVE 'RejectFile' TO Current-File-Id
+                   OPEN OUTPUT RejectFile
+                       PERFORM 600-Validation
+                   MOVE 'PurchasesExtractFile' TO Current-File-Id
+                   OPEN OUTPUT PurchasesExtractFile
+                       PERFORM 600-Validation
+               END-IF
+
+               PERFORM 420-Print-Report-Headers
+               PERFORM 125-Print-Exception-Header
+               PERFORM 135-Print-Reject-Header
+               IF Parm-Is-Restart
+                   PERFORM 150-Skip-To-Restart-Point
+               END-IF
                PERFORM 200-Read-Records until No-More-Records
+               PERFORM 480-Print-Final-Totals
+               PERFORM 800-Update-Ytd-Summary
                PERFORM 500-Close-Module
                STOP "Press <CR> to continue"
                STOP RUN.
-           
+
+           120-Read-Parameters.
+               INITIALIZE Parm-Card
+               OPEN INPUT ParmFile
+               IF Parm-File-Status = '00'
+                   READ ParmFile
+                       AT END CONTINUE
+                   END-READ
+                   MOVE Parm-Card-Record TO Parm-Card
+                   CLOSE ParmFile
+               END-IF
+               IF Parm-Page-Break-Lines = ZERO
+                   MOVE 20 TO Parm-Page-Break-Lines
+               END-IF
+               MOVE Parm-Page-Break-Lines TO Page-Break-Lines.
+               IF Parm-Large-Purchase-Threshold NOT = ZERO
+                   MOVE Parm-Large-Purchase-Threshold
+                       TO Large-Purchase-Threshold
+               END-IF
+               MOVE Parm-Checkpoint-Interval TO Checkpoint-Interval
+               IF Parm-Start-Date NOT = ZERO
+                   MOVE Parm-Start-Date TO Start-Date-Filter
+               END-IF
+               IF Parm-End-Date NOT = ZERO
+                   MOVE Parm-End-Date TO End-Date-Filter
+               END-IF
+               IF Parm-Business-Date NOT = ZERO
+                   MOVE Parm-Business-Date TO Business-Date-Override
+               END-IF.
+
+           125-Print-Exception-Header.
+               MOVE Report_Date TO Exception-Report-Date
+               WRITE Exception-Report-Record
+                   FROM Exception-Header-Line
+               WRITE Exception-Report-Record FROM Report_Header_2
+                   AFTER ADVANCING 2 LINES.
+
+           135-Print-Reject-Header.
+               MOVE Report_Date TO Reject-Report-Date
+               WRITE Reject-Report-Record FROM Reject-Header-Line
+               WRITE Reject-Report-Record FROM Reject-Column-Header
+                   AFTER ADVANCING 2 LINES.
+
+      * Loads the customer master, if one was supplied, into a table
+      * in ascending Customer Number order so 250-Validate-Customer
+      * can SEARCH ALL it for every purchase on the sorted extract.
+      * No master file just means nothing gets cross-referenced - all
+      * customers pass.
+           145-Load-Customer-Master.
+               MOVE ZERO TO CM-Table-Count
+               OPEN INPUT CustomerMasterFile
+               IF Master-File-Status = '00'
+                   PERFORM 146-Load-Master-Record
+                       UNTIL No-More-Master-Records
+                   CLOSE CustomerMasterFile
+               END-IF.
+
+           146-Load-Master-Record.
+               READ CustomerMasterFile
+                   AT END SET No-More-Master-Records TO TRUE
+                   NOT AT END
+                       ADD 1 TO CM-Table-Count
+                       MOVE CMF-Customer-Number
+                           TO CM-Table-Number(CM-Table-Count)
+                       MOVE CMF-Customer-Name
+                           TO CM-Table-Name(CM-Table-Count)
+               END-READ.
+
+      * Sort the purchases extract ahead of reporting so the control
+      * break in 300-Calculations sees every customer's purchases
+      * together.  The parameter card picks the key - Customer Number
+      * for the normal report, Purchase Date for the chronological
+      * month-end copy.  The date key is given as Year/Month/Day, in
+      * that order, so the sort runs in true calendar order instead of
+      * by SW-Purchase-Date's stored Month/Day/Year field order, which
+      * would cluster every January ahead of every February across
+      * unrelated years.
+      * SORT ... USING does its own OPEN INPUT of PurchasesFile and
+      * never posts a File-Status for that open, so a missing or
+      * mistyped extract would otherwise sort zero records without
+      * tripping anything - the job would exit clean with an empty
+      * report instead of erroring.  Opening and validating the file
+      * explicitly first, then closing it before the SORT statement
+      * opens it again, catches that case the same way every other
+      * file open in this program is caught.
+           130-Sort-Purchases-File.
+               MOVE 'PurchasesFile' TO Current-File-Id
+               OPEN INPUT PurchasesFile
+                   PERFORM 600-Validation
+               CLOSE PurchasesFile
+               IF Parm-Sort-By-Date
+                   SORT SortWorkFile
+                       ON ASCENDING KEY SW-Purchase-Year
+                                        SW-Purchase-Month
+                                        SW-Purchase-Day
+                       USING PurchasesFile
+                       GIVING SortedPurchasesFile
+               ELSE
+                   SORT SortWorkFile
+                       ON ASCENDING KEY SW-Customer-Number
+                       USING PurchasesFile
+                       GIVING SortedPurchasesFile
+               END-IF.
+
+      * Restart support: a prior run's 700-Write-Checkpoint left the
+      * count of sorted-file records it had completed, and the dollar
+      * totals/control-break state those records had already built up.
+      * This reads all of that back - the record count so 150-Skip-To-
+      * Restart-Point knows how many records to skip before resuming
+      * normal processing, and the totals/last-customer-number so
+      * 300-Calculations and 480-Print-Final-Totals resume accumulating
+      * from where the interrupted run left off instead of from zero,
+      * which would otherwise understate the Grand Total and split a
+      * customer's Customer Total across two incomplete lines.  Also
+      * restores the page number the interrupted run had reached, so
+      * the restarted run's first 420-Print-Report-Headers continues
+      * the page sequence in the appended report file instead of
+      * starting back over at Page 1.  No checkpoint file, or an empty
+      * one, just means start at the top with everything at its
+      * Working-Storage default of zero.
+           140-Read-Restart-Checkpoint.
+               MOVE ZERO TO Restart-Record-Count
+               OPEN INPUT CheckpointFile
+               IF Checkpoint-File-Status = '00'
+                   READ CheckpointFile
+                       AT END CONTINUE
+                   END-READ
+                   MOVE CK-Record-Count TO Restart-Record-Count
+                   MOVE CK-Grand-Total-Amount TO Grand-Total-Amount
+                   MOVE CK-Returns-Subtotal-Amt TO Returns-Subtotal-Amt
+                   MOVE CK-Customer-Subtotal-Amt
+                       TO Customer-Subtotal-Amt
+                   MOVE CK-Customer-Number TO Prior-Customer-Number
+                   MOVE CK-Page-Number TO Page-Number
+                   MOVE 'N' TO First-Record-Switch
+                   CLOSE CheckpointFile
+               END-IF.
+
+      * Re-reads (without reprinting or rejecting) the records already
+      * reported by the interrupted run, then zeroes Records-Read-Count
+      * so the control totals printed at the end of this run only
+      * reflect the records actually processed this time.  Today-Ytd-
+      * Table starts empty every run, and the aborted run never
+      * reached 800-Update-Ytd-Summary, so without replaying each
+      * skipped record through 310-Accumulate-Ytd here, the pre-
+      * checkpoint portion of the file would be dropped from the YTD
+      * master forever even though the restored Grand Total/Customer
+      * Total lines show the whole day's figures.
+           150-Skip-To-Restart-Point.
+               PERFORM 160-Skip-One-Record
+                   UNTIL Records-Read-Count >= Restart-Record-Count
+                       OR No-More-Records
+               MOVE Records-Read-Count TO Absolute-Read-Count
+               MOVE ZERO TO Records-Read-Count.
+
+      * Re-applies the same validation/customer/date-range gating
+      * 200-Read-Records uses, so a skipped record only feeds the YTD
+      * table if it would actually have been printed the first time
+      * around - an invalid, unknown-customer, or out-of-range record
+      * contributed nothing to YTD then and must not contribute
+      * anything now.
+           160-Skip-One-Record.
+               READ SortedPurchasesFile
+                   AT END SET No-More-Records TO TRUE
+                   NOT AT END
+                       ADD 1 TO Records-Read-Count
+                       PERFORM 260-Validate-Purchase-Data
+                       IF Purchase-Data-Valid
+                           PERFORM 250-Validate-Customer
+                           IF Customer-Found
+                               PERFORM 255-Validate-Date-Range
+                               IF Date-In-Range
+                                   PERFORM 310-Accumulate-Ytd
+                               END-IF
+                           END-IF
+                       END-IF.
+
            200-Read-Records.
-           
-               READ PurchasesFile
+
+               READ SortedPurchasesFile
                    AT END SET No-More-Records TO TRUE
                        NOT at END
-                           PERFORM 400-Print-Records.
-           
+                           ADD 1 TO Records-Read-Count
+                           ADD 1 TO Absolute-Read-Count
+                           PERFORM 260-Validate-Purchase-Data
+                           IF Purchase-Data-Invalid
+                               PERFORM 462-Write-Invalid-Reject-Record
+                           ELSE
+                               PERFORM 250-Validate-Customer
+                               IF Customer-Not-Found
+                                   PERFORM 460-Write-Reject-Record
+                               ELSE
+                                   PERFORM 255-Validate-Date-Range
+                                   IF Date-In-Range
+                                       PERFORM 300-Calculations
+                                       PERFORM 400-Print-Records
+                                   ELSE
+                                       ADD 1 TO Records-Filtered-Count
+                                   END-IF
+                               END-IF
+                           END-IF
+                           PERFORM 170-Checkpoint-If-Due.
+
+      * Cross-references the purchase against the customer master
+      * table loaded at startup.  A table of zero entries means no
+      * master file was supplied, so every customer passes.
+           250-Validate-Customer.
+               SET Customer-Found TO TRUE
+               IF CM-Table-Count > ZERO
+                   SET Customer-Not-Found TO TRUE
+                   SET CM-Table-Index TO 1
+                   SEARCH CM-Table-Entry
+                       WHEN CM-Table-Number(CM-Table-Index)
+                               = Customer-Number
+                           SET Customer-Found TO TRUE
+                   END-SEARCH
+               END-IF.
+
+      * Checks the purchase date against the parameter card's
+      * selection range (Parm-Start-Date/Parm-End-Date, YYYYMMDD).
+      * Records outside the range are counted but neither printed
+      * nor rejected - they are simply out of scope for this run.
+           255-Validate-Date-Range.
+               COMPUTE Purchase-Date-Compare =
+                   Purchase_Year * 10000
+                   + Purchase_Month * 100
+                   + Purchase_Day
+               IF Purchase-Date-Compare >= Start-Date-Filter
+                       AND Purchase-Date-Compare <= End-Date-Filter
+                   SET Date-In-Range TO TRUE
+               ELSE
+                   MOVE 'N' TO Date-Range-Switch
+               END-IF.
+
+      * Basic sanity checks on the incoming purchase itself, ahead of
+      * the customer cross-reference and date-range selection - a
+      * record with a zero or negative amount, or an impossible date,
+      * is rejected regardless of whether its customer is on the
+      * master or its date falls in the selection window.  Amount-of-
+      * Purchase carries a sign (overpunched in the last byte, so the
+      * extract's record layout is unchanged) purely so this check can
+      * tell a negative figure apart from a positive one and reject it
+      * with the right reason - an unsigned field would have silently
+      * dropped the sign on the way in and let a negative amount pass
+      * this check as if it were positive.  No amount ever reaches
+      * 300-Calculations negative; a return is always a positive
+      * magnitude paired with Transaction-Code 'R'.
+           260-Validate-Purchase-Data.
+               SET Purchase-Data-Valid TO TRUE
+               IF Amount-of-Purchase NOT > ZERO
+                   SET Purchase-Data-Invalid TO TRUE
+                   MOVE 'AM' TO Invalid-Reason-Code
+                   MOVE 'Zero or Negative Amount' TO Invalid-Reason-Text
+               ELSE
+                   IF Purchase_Month < 1 OR Purchase_Month > 12
+                           OR Purchase_Day < 1 OR Purchase_Day > 31
+                           OR Purchase_Year < 1900
+                       SET Purchase-Data-Invalid TO TRUE
+                       MOVE 'DT' TO Invalid-Reason-Code
+                       MOVE 'Invalid Purchase Date'
+                           TO Invalid-Reason-Text
+                   END-IF
+               END-IF.
+
+      * Every Parm-Checkpoint-Interval records, saves this run's
+      * progress so a later restart can pick up where it left off.
+      * A zero interval (the default) disables checkpointing.
+           170-Checkpoint-If-Due.
+               IF Checkpoint-Interval NOT = ZERO
+                   DIVIDE Records-Read-Count BY Checkpoint-Interval
+                       GIVING Checkpoint-Quotient
+                       REMAINDER Checkpoint-Remainder
+                   IF Checkpoint-Remainder = ZERO
+                       PERFORM 700-Write-Checkpoint
+                   END-IF
+               END-IF.
+
            300-Calculations.
-           
+
+      * The customer subtotal control break only makes sense when the
+      * report is in Customer-Number order.  When the parameter card
+      * asks for the date-ordered copy, just accumulate the grand
+      * total - a subtotal would otherwise fire every time the same
+      * customer number recurs out of sequence.  A return's amount is
+      * netted out of the subtotal/grand total instead of added, and
+      * is also picked up in Returns-Subtotal-Amt so the end-of-job
+      * totals can show how much of the net figure is returns.
+               IF Parm-Sort-By-Date
+                   IF Is-Return
+                       SUBTRACT Amount-of-Purchase
+                           FROM Grand-Total-Amount
+                       ADD Amount-of-Purchase TO Returns-Subtotal-Amt
+                   ELSE
+                       ADD Amount-of-Purchase TO Grand-Total-Amount
+                   END-IF
+               ELSE
+                   IF First-Record
+                       MOVE Customer-Number TO Prior-Customer-Number
+                       MOVE 'N' TO First-Record-Switch
+                   END-IF
+
+                   IF Customer-Number NOT = Prior-Customer-Number
+                       PERFORM 440-Print-Customer-Subtotal
+                       MOVE ZERO TO Customer-Subtotal-Amt
+                       MOVE Customer-Number TO Prior-Customer-Number
+                   END-IF
+
+                   IF Is-Return
+                       SUBTRACT Amount-of-Purchase
+                           FROM Customer-Subtotal-Amt
+                       SUBTRACT Amount-of-Purchase
+                           FROM Grand-Total-Amount
+                       ADD Amount-of-Purchase TO Returns-Subtotal-Amt
+                   ELSE
+                       ADD Amount-of-Purchase TO Customer-Subtotal-Amt
+                       ADD Amount-of-Purchase TO Grand-Total-Amount
+                   END-IF
+               END-IF
+               PERFORM 310-Accumulate-Ytd.
+
+      * Finds (or adds) this customer's entry in Today-Ytd-Table and
+      * folds this purchase's net amount into it, so
+      * 800-Update-Ytd-Summary has one running delta per customer to
+      * apply against the old YTD master at end of job.
+           310-Accumulate-Ytd.
+               SET TY-Table-Index TO 1
+               SEARCH TY-Table-Entry
+                   AT END
+                       ADD 1 TO TY-Table-Count
+                       MOVE Customer-Number
+                           TO TY-Customer-Number(TY-Table-Count)
+                       MOVE ZERO TO TY-Purchase-Amount(TY-Table-Count)
+                       MOVE ZERO TO TY-Transaction-Count(TY-Table-Count)
+                       SET TY-Table-Index TO TY-Table-Count
+                   WHEN TY-Customer-Number(TY-Table-Index)
+                           = Customer-Number
+                       CONTINUE
+               END-SEARCH
+               IF Is-Return
+                   SUBTRACT Amount-of-Purchase
+                       FROM TY-Purchase-Amount(TY-Table-Index)
+               ELSE
+                   ADD Amount-of-Purchase
+                       TO TY-Purchase-Amount(TY-Table-Index)
+               END-IF
+               ADD 1 TO TY-Transaction-Count(TY-Table-Index).
+
            400-Print-Records.
+               IF Page_Count >= Page-Break-Lines
+                   PERFORM 420-Print-Report-Headers
+               END-IF
+               MOVE Customer-Number TO D_Customer_Number
+               MOVE Customer-Name TO D_Customer_Name
+               IF Is-Return
+                   COMPUTE Print-Amount-Work = Amount-of-Purchase * -1
+               ELSE
+                   MOVE Amount-of-Purchase TO Print-Amount-Work
+               END-IF
+               MOVE Print-Amount-Work TO D_Amount_of_Purchase
+               MOVE Purchase_Month TO D_Purchase_Month
+               MOVE Purchase_Day TO D_Purchase_Day
+               MOVE Purchase_Year TO D_Purchase_Year
+               IF Is-Return
+                   MOVE 'RETURN' TO D_Transaction_Label
+               ELSE
+                   MOVE SPACES TO D_Transaction_Label
+               END-IF
+               WRITE Purchase-Report-Record FROM Detail_Line
+                   AFTER ADVANCING 1 LINE
                ADD 1 TO Page_Count
-               WRITE Purchase-Report-Record FROM Purchases-Record AFTER ADVANCING 1 LINE.
-           
+               ADD 1 TO Records-Written-Count
+               IF Amount-of-Purchase > Large-Purchase-Threshold
+                   PERFORM 450-Write-Exception-Record
+               END-IF
+               PERFORM 465-Write-Extract-Record.
+
+           450-Write-Exception-Record.
+               WRITE Exception-Report-Record FROM Detail_Line
+                   AFTER ADVANCING 1 LINE.
+
+      * Writes the same record that just went onto the printed report
+      * as one comma-separated line, for whatever system picks up the
+      * extract downstream.  The amount carries a sign so a return
+      * shows up as a negative figure rather than needing the Type
+      * column the printed report uses.
+           465-Write-Extract-Record.
+               IF Is-Return
+                   COMPUTE Csv-Amount-Edit = Amount-of-Purchase * -1
+               ELSE
+                   MOVE Amount-of-Purchase TO Csv-Amount-Edit
+               END-IF
+               INITIALIZE Extract-Print-Buffer
+               STRING
+                   FUNCTION TRIM(Customer-Number) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(Customer-Name) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   FUNCTION TRIM(Csv-Amount-Edit) DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   Purchase_Month '/' Purchase_Day '/' Purchase_Year
+                       DELIMITED BY SIZE
+                   ',' DELIMITED BY SIZE
+                   Transaction-Code DELIMITED BY SIZE
+                   INTO Extract-Print-Buffer
+               END-STRING
+               WRITE Purchases-Extract-Record.
+
+           460-Write-Reject-Record.
+               MOVE Customer-Number TO RJ-Customer-Number
+               MOVE Customer-Name TO RJ-Customer-Name
+               MOVE Amount-of-Purchase TO RJ-Amount-of-Purchase
+               MOVE Purchase_Month TO RJ-Purchase-Month
+               MOVE Purchase_Day TO RJ-Purchase-Day
+               MOVE Purchase_Year TO RJ-Purchase-Year
+               MOVE 'CM' TO RJ-Reason-Code
+               MOVE 'Customer Not On Master File' TO RJ-Reason-Text
+               WRITE Reject-Report-Record FROM Reject-Line
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO Records-Rejected-Count.
+
+      * Same reject mechanism 460-Write-Reject-Record uses for a
+      * customer-not-on-master rejection, reported here with whichever
+      * reason code/text 260-Validate-Purchase-Data set.
+           462-Write-Invalid-Reject-Record.
+               MOVE Customer-Number TO RJ-Customer-Number
+               MOVE Customer-Name TO RJ-Customer-Name
+               MOVE Amount-of-Purchase TO RJ-Amount-of-Purchase
+               MOVE Purchase_Month TO RJ-Purchase-Month
+               MOVE Purchase_Day TO RJ-Purchase-Day
+               MOVE Purchase_Year TO RJ-Purchase-Year
+               MOVE Invalid-Reason-Code TO RJ-Reason-Code
+               MOVE Invalid-Reason-Text TO RJ-Reason-Text
+               WRITE Reject-Report-Record FROM Reject-Line
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO Records-Rejected-Count.
+
+           420-Print-Report-Headers.
+               ADD 1 TO Page-Number
+               MOVE Page-Number TO Report_Page_Count
+               WRITE Purchase-Report-Record FROM Report_Header
+                   AFTER ADVANCING PAGE
+               WRITE Purchase-Report-Record FROM Report_Header_2
+                   AFTER ADVANCING 2 LINES
+               MOVE ZERO TO Page_Count.
+
+           440-Print-Customer-Subtotal.
+               MOVE Customer-Subtotal-Amt TO Sub-Total-Amount
+               WRITE Purchase-Report-Record FROM Subtotal-Line
+                   AFTER ADVANCING 1 LINE.
+
+           480-Print-Final-Totals.
+               IF NOT Parm-Sort-By-Date
+                   PERFORM 440-Print-Customer-Subtotal
+               END-IF
+               MOVE Grand-Total-Amount TO Grand-Total-Display
+               WRITE Purchase-Report-Record FROM Grandtotal-Line
+                   AFTER ADVANCING 2 LINES
+               IF Returns-Subtotal-Amt > ZERO
+                   MOVE Returns-Subtotal-Amt TO Returns-Total-Display
+                   WRITE Purchase-Report-Record FROM Returns-Total-Line
+                       AFTER ADVANCING 1 LINE
+               END-IF
+               PERFORM 490-Print-Control-Totals.
+
+      * Reconciles records read from the sorted extract against
+      * records written to the printed report, and re-displays the
+      * purchase amount total, so an operator can confirm nothing
+      * was lost between the input file and the report.
+           490-Print-Control-Totals.
+               WRITE Purchase-Report-Record FROM Control-Totals-Header
+                   AFTER ADVANCING 2 LINES
+               MOVE Records-Read-Count TO Records-Read-Display
+               WRITE Purchase-Report-Record FROM Records-Read-Line
+                   AFTER ADVANCING 1 LINE
+               MOVE Records-Written-Count TO Records-Written-Display
+               WRITE Purchase-Report-Record FROM Records-Written-Line
+                   AFTER ADVANCING 1 LINE
+               MOVE Records-Rejected-Count TO Records-Rejected-Display
+               WRITE Purchase-Report-Record FROM Records-Rejected-Line
+                   AFTER ADVANCING 1 LINE
+               MOVE Records-Filtered-Count TO Records-Filtered-Display
+               WRITE Purchase-Report-Record FROM Records-Filtered-Line
+                   AFTER ADVANCING 1 LINE
+               MOVE Grand-Total-Amount TO Amount-Reconciled-Display
+               WRITE Purchase-Report-Record FROM Amount-Reconciled-Line
+                   AFTER ADVANCING 1 LINE.
+
+      * Brings the YTD master up to date with this run's purchases and
+      * returns.  Today-Ytd-Table holds one net delta per customer who
+      * had activity this run; 810-Sort-Today-Ytd puts those deltas in
+      * Customer Number order, and 840-Merge-Ytd-Record walks them
+      * against the old YTD master (also in Customer Number order) to
+      * produce the new one - every old-master customer carries
+      * forward, every customer with activity gets their delta applied
+      * or, if they had no prior YTD record, starts one.
+           800-Update-Ytd-Summary.
+               PERFORM 810-Sort-Today-Ytd
+               MOVE 'N' TO Ytd-File-Present-Switch
+               OPEN INPUT CustomerYtdFile
+               IF Ytd-File-Status = '00'
+                   SET Ytd-File-Present TO TRUE
+               END-IF
+               MOVE 'CustomerYtdNewFile' TO Current-File-Id
+               OPEN OUTPUT CustomerYtdNewFile
+                   PERFORM 600-Validation
+               MOVE 'SortedTodayYtdFile' TO Current-File-Id
+               OPEN INPUT SortedTodayYtdFile
+                   PERFORM 600-Validation
+               MOVE 'YtdSummaryReportFile' TO Current-File-Id
+               OPEN OUTPUT YtdSummaryReportFile
+                   PERFORM 600-Validation
+               MOVE Report_Date TO Ytd-Summary-Report-Date
+               WRITE Ytd-Summary-Report-Record
+                   FROM Ytd-Summary-Header-Line
+               WRITE Ytd-Summary-Report-Record
+                   FROM Ytd-Summary-Column-Header
+                   AFTER ADVANCING 2 LINES
+               PERFORM 820-Read-Old-Ytd
+               PERFORM 830-Read-Today-Ytd
+               PERFORM 840-Merge-Ytd-Record
+                   UNTIL No-More-Old-Ytd AND No-More-Today-Ytd
+               CLOSE SortedTodayYtdFile, CustomerYtdNewFile,
+                   YtdSummaryReportFile
+               IF Ytd-File-Present
+                   CLOSE CustomerYtdFile
+               END-IF.
+
+      * Releases Today-Ytd-Table straight into the SORT, ascending by
+      * customer number, with no intermediate work file - one record
+      * per customer who had activity this run.
+           810-Sort-Today-Ytd.
+               SORT TodayYtdSortFile
+                   ON ASCENDING KEY TY-Sort-Customer-Number
+                   INPUT PROCEDURE 815-Release-Ytd-Records
+                   GIVING SortedTodayYtdFile.
+
+           815-Release-Ytd-Records.
+               PERFORM 816-Release-One-Ytd-Record
+                   VARYING TY-Table-Index FROM 1 BY 1
+                   UNTIL TY-Table-Index > TY-Table-Count.
+
+           816-Release-One-Ytd-Record.
+               MOVE TY-Customer-Number(TY-Table-Index)
+                   TO TY-Sort-Customer-Number
+               MOVE TY-Purchase-Amount(TY-Table-Index)
+                   TO TY-Sort-Purchase-Amount
+               MOVE TY-Transaction-Count(TY-Table-Index)
+                   TO TY-Sort-Transaction-Count
+               RELEASE Today-Ytd-Sort-Record.
+
+           820-Read-Old-Ytd.
+               IF Ytd-File-Present
+                   READ CustomerYtdFile
+                       AT END SET No-More-Old-Ytd TO TRUE
+                   END-READ
+               ELSE
+                   SET No-More-Old-Ytd TO TRUE
+               END-IF.
+
+           830-Read-Today-Ytd.
+               READ SortedTodayYtdFile
+                   AT END SET No-More-Today-Ytd TO TRUE
+               END-READ.
+
+           840-Merge-Ytd-Record.
+               EVALUATE TRUE
+                   WHEN No-More-Old-Ytd
+                       MOVE STY-Customer-Number
+                           TO New-Ytd-Customer-Number
+                       MOVE STY-Purchase-Amount TO New-Ytd-Amount
+                       MOVE STY-Transaction-Count TO New-Ytd-Count
+                       PERFORM 850-Write-New-Ytd-Record
+                       PERFORM 830-Read-Today-Ytd
+                   WHEN No-More-Today-Ytd
+                       MOVE YTD-Customer-Number
+                           TO New-Ytd-Customer-Number
+                       MOVE YTD-Purchase-Amount TO New-Ytd-Amount
+                       MOVE YTD-Transaction-Count TO New-Ytd-Count
+                       PERFORM 850-Write-New-Ytd-Record
+                       PERFORM 820-Read-Old-Ytd
+                   WHEN YTD-Customer-Number < STY-Customer-Number
+                       MOVE YTD-Customer-Number
+                           TO New-Ytd-Customer-Number
+                       MOVE YTD-Purchase-Amount TO New-Ytd-Amount
+                       MOVE YTD-Transaction-Count TO New-Ytd-Count
+                       PERFORM 850-Write-New-Ytd-Record
+                       PERFORM 820-Read-Old-Ytd
+                   WHEN YTD-Customer-Number > STY-Customer-Number
+                       MOVE STY-Customer-Number
+                           TO New-Ytd-Customer-Number
+                       MOVE STY-Purchase-Amount TO New-Ytd-Amount
+                       MOVE STY-Transaction-Count TO New-Ytd-Count
+                       PERFORM 850-Write-New-Ytd-Record
+                       PERFORM 830-Read-Today-Ytd
+                   WHEN OTHER
+                       MOVE YTD-Customer-Number
+                           TO New-Ytd-Customer-Number
+                       COMPUTE New-Ytd-Amount =
+                           YTD-Purchase-Amount + STY-Purchase-Amount
+                       COMPUTE New-Ytd-Count =
+                           YTD-Transaction-Count + STY-Transaction-Count
+                       PERFORM 850-Write-New-Ytd-Record
+                       PERFORM 820-Read-Old-Ytd
+                       PERFORM 830-Read-Today-Ytd
+               END-EVALUATE.
+
+           850-Write-New-Ytd-Record.
+               MOVE New-Ytd-Customer-Number TO New-Customer-Ytd-Number
+               MOVE New-Ytd-Amount TO New-Customer-Ytd-Amount
+               MOVE New-Ytd-Count TO New-Customer-Ytd-Count
+               WRITE New-Customer-Ytd-Record
+               MOVE New-Ytd-Customer-Number TO YD-Customer-Number
+               MOVE New-Ytd-Amount TO YD-Ytd-Amount
+               MOVE New-Ytd-Count TO YD-Transaction-Count
+               WRITE Ytd-Summary-Report-Record FROM Ytd-Detail-Line
+                   AFTER ADVANCING 1 LINE.
+
+      * Rewrites the checkpoint file with just this run's latest
+      * progress - the file only ever needs to hold one record, since
+      * the only thing a restart cares about is the most recent one.
+      * Saves Absolute-Read-Count (the position in SortedPurchasesFile
+      * itself), not Records-Read-Count, so a second restart off this
+      * checkpoint skips to where this run actually left off rather
+      * than back to wherever this run itself was restarted from.  A
+      * failed OPEN is logged, the same as every other file in this
+      * program, rather than silently losing the checkpoint.
+           700-Write-Checkpoint.
+               MOVE 'CheckpointFile' TO Current-File-Id
+               OPEN OUTPUT CheckpointFile
+               IF Checkpoint-File-Status NOT = '00'
+                   MOVE Checkpoint-File-Status TO File-Status
+                   MOVE 'Checkpoint Write Failed' TO File-Status-Text
+                   PERFORM 610-Write-Error-Log-Record
+               ELSE
+                   MOVE Absolute-Read-Count TO CK-Record-Count
+                   MOVE Customer-Number TO CK-Customer-Number
+                   MOVE Grand-Total-Amount TO CK-Grand-Total-Amount
+                   MOVE Returns-Subtotal-Amt TO CK-Returns-Subtotal-Amt
+                   MOVE Customer-Subtotal-Amt
+                       TO CK-Customer-Subtotal-Amt
+                   MOVE Page-Number TO CK-Page-Number
+                   WRITE Checkpoint-Record
+                   CLOSE CheckpointFile
+               END-IF.
+
            500-Close-Module.
-               CLOSE PurchasesFile, PurchasesReportFile.
-               
+               CLOSE SortedPurchasesFile, PurchasesReportFile,
+                   ExceptionReportFile, RejectFile,
+                   PurchasesExtractFile.
+               CLOSE ErrorLogFile.
+
+      * Every file in this program shares the one numeric File-Status
+      * (the optional files each carry their own alphanumeric status
+      * and are checked inline where they are opened, not through
+      * here). A non-zero status gets decoded to text and written to
+      * ErrorLogFile for the operator before the run stops - except
+      * for ErrorLogFile itself, which is not yet open when its own
+      * OPEN fails, so that one case just displays and stops.
            600-Validation.
-               EVALUATE File-Status
-                   WHEN NOT EQUAL TO 00
-                       INVOKE TYPE Debug::WriteLine("File Not Found")
-                       STOP RUN
-               END-EVALUATE.
-           
+               IF File-Status NOT = 00
+                   EVALUATE File-Status
+                       WHEN 35
+                           MOVE 'File Not Found' TO File-Status-Text
+                       WHEN 37
+                           MOVE 'Open Mode Not Supported'
+                               TO File-Status-Text
+                       WHEN 30
+                           MOVE 'Permanent I-O Error'
+                               TO File-Status-Text
+                       WHEN 41
+                           MOVE 'File Already Open' TO File-Status-Text
+                       WHEN 42
+                           MOVE 'File Not Open' TO File-Status-Text
+                       WHEN OTHER
+                           MOVE 'Unexpected File Status'
+                               TO File-Status-Text
+                   END-EVALUATE
+                   DISPLAY "File Error - " Current-File-Id " Status "
+                       File-Status " - " File-Status-Text
+                   IF Current-File-Id NOT = 'ErrorLogFile'
+                       PERFORM 610-Write-Error-Log-Record
+                   END-IF
+                   STOP RUN
+               END-IF.
+
+      * Writes one line to ErrorLogFile for the file error
+      * 600-Validation just decoded, carrying the same business date
+      * as the rest of the run's output so an operator can line it up
+      * against the reports from that same run.
+           610-Write-Error-Log-Record.
+               MOVE Report_Month TO EL-Month
+               MOVE Report_Day TO EL-Day
+               MOVE Report_Year TO EL-Year
+               MOVE Current-File-Id TO EL-File-Id
+               MOVE File-Status TO EL-Status
+               MOVE File-Status-Text TO EL-Status-Text
+               WRITE Error-Log-Record FROM Error-Log-Line
+                   AFTER ADVANCING 1 LINE.
+
+      * Report_Date normally reflects today's system date.  A
+      * back-dated or re-run job can instead supply Parm-Business-Date
+      * (YYYYMMDD) on the parameter card, which is treated as the
+      * report's processing date regardless of when it is actually
+      * run.
            900-Date-Format.
-               MOVE FUNCTION CURRENT-DATE TO WS_Current_Date_Data
-               MOVE WS_Current_Month to Report_Month
-               MOVE WS_Current_Day TO Report_Day
-               MOVE WS_Current_Year TO Report_Year
-           
+               IF Business-Date-Override NOT = ZERO
+                   MOVE Business-Date-Override TO Business-Date-Work
+                   MOVE BD-Month TO Report_Month
+                   MOVE BD-Day TO Report_Day
+                   MOVE BD-Year TO Report_Year
+               ELSE
+                   MOVE FUNCTION CURRENT-DATE TO WS_Current_Date_Data
+                   MOVE WS_Current_Month to Report_Month
+                   MOVE WS_Current_Day TO Report_Day
+                   MOVE WS_Current_Year TO Report_Year
+               END-IF.
+
       *    Stop "Press <CR> to End Program"
-       End Program.
\ No newline at end of file
+       End Program Chapter6.
