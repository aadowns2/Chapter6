@@ -0,0 +1,13 @@
+      * WS_Date$
+       01  Prefix_Current_Date_Data.
+           05  Prefix_Current_Year                     PIC 9(4).
+           05  Prefix_Current_Month                    PIC 9(2).
+           05  Prefix_Current_Day                      PIC 9(2).
+           05  Prefix_Current_Hour                     PIC 9(2).
+           05  Prefix_Current_Minute                   PIC 9(2).
+           05  Prefix_Current_Second                   PIC 9(2).
+           05  Prefix_Current_Hundredth                PIC 9(2).
+           05  Prefix_Current_Diff_Sign                PIC X(1).
+           05  Prefix_Current_Diff_Hours               PIC 9(2).
+           05  Prefix_Current_Diff_Minutes              PIC 9(2).
+
