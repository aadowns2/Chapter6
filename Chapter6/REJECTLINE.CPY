@@ -0,0 +1,35 @@
+      * RejectLine
+      * Print layout for purchases the program will not include in
+      * the main report - same column positions as DetailLine, with
+      * a reason code and short reason text appended.
+       01  Reject-Line.
+           05  RJ-Customer-Number       PIC X(13).
+           05  RJ-Customer-Name         PIC X(25).
+           05  RJ-Amount-of-Purchase    PIC $ZZ,ZZ9.99-.
+           05               PIC X(11)  value spaces.
+           05  RJ-Purchase-Date.
+               10  RJ-Purchase-Month    PIC 9(2).
+               10           PIC X(1)   value '/'.
+               10  RJ-Purchase-Day      PIC 9(2).
+               10           PIC X(1)   value '/'.
+               10  RJ-Purchase-Year     PIC 9(4).
+           05               PIC X(3)   value spaces.
+           05  RJ-Reason-Code           PIC X(2).
+      * Widened so Reject-Column-Header's "Reason Text" caption, which
+      * starts right after its full-width "Reason Code" caption, lands
+      * on the same column as RJ-Reason-Text itself.
+           05               PIC X(11)  value spaces.
+           05  RJ-Reason-Text           PIC X(30).
+
+      * Column captions for Reject-Line - same leading columns as
+      * Report_Header_2, but the trailing columns name the reason
+      * code/text this listing actually carries instead of Report_
+      * Header_2's Type caption, which means nothing on a reject
+      * listing.
+       01  Reject-Column-Header.
+           05               PIC X(13)  value 'Customer No'.
+           05               PIC X(25)  value 'Customer Name'.
+           05               PIC X(22)  value 'Amount of Purchase'.
+           05               PIC X(13)  value 'Purchase Date'.
+           05               PIC X(13)  value 'Reason Code'.
+           05               PIC X(30)  value 'Reason Text'.
